@@ -0,0 +1,10 @@
+           01 EMPLEADOS-REGISTRO.
+               05 EMPLEADOS-ID PIC X(6).
+               05 EMPLEADOS-NOMBRE PIC X(25).
+               05 EMPLEADOS-APELLIDOS PIC X(35).
+               05 EMPLEADOS-EDAD PIC 99.
+               05 EMPLEADOS-TELEFONO PIC X(9).
+               05 EMPLEADOS-DIRECCION PIC X(35).
+               05 EMPLEADOS-SALARIO PIC 9(7)V99.
+               05 EMPLEADOS-DEPARTAMENTO PIC X(15).
+               05 EMPLEADOS-FECHA-ALTA PIC 9(8).
