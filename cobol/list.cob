@@ -1,92 +1,471 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CREATE-FILES.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-
-       FILE-CONTROL.
-       SELECT OPTIONAL EMPLEADOS-ARCHIVO
-       ASSIGN TO "C:\Users\javi morales\OneDrive\cursos\Documentos\github_repo\cobol\empleados.dat"
-       ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD EMPLEADOS-ARCHIVO.
-           01 EMPLEADOS-REGISTRO.
-               05 EMPLEADOS-ID PIC X(6).
-               05 EMPLEADOS-NOMBRE PIC X(25).
-               05 EMPLEADOS-APELLIDOS PIC X(35).
-               05 EMPLEADOS-EDAD PIC 99.
-               05 EMPLEADOS-TELEFONO PIC X(9).
-               05 EMPLEADOS-DIRECCION PIC X(35).
-
-       WORKING-STORAGE SECTION.
-       01 SI-NO PIC X VALUE "S".
-       01 ENTRADA PIC X.
-       01 RESPUESTA-VALIDA PIC X.
-
-       PROCEDURE DIVISION.
-       MAIN-LOGIC SECTION.
-       PROGRAM-BEGIN.
-
-           PERFORM PROCEDIMIENTO-DE-APERTURA
-           PERFORM AGREGAR-REGISTROS
-           PERFORM PROCEDIMIENTO-DE-CIERRE
-           DISPLAY "Proceso de creación de archivos COBOL finalizado.".
-
-       PROGRAM-DONE.
-       STOP RUN.
-
-       PROCEDIMIENTO-DE-APERTURA.
-           OPEN EXTEND EMPLEADOS-ARCHIVO.
-
-       PROCEDIMIENTO-DE-CIERRE.
-           CLOSE EMPLEADOS-ARCHIVO.
-
-       AGREGAR-REGISTROS.
-           PERFORM UNTIL SI-NO = "N"
-               PERFORM OBTENER-CAMPOS
-               PERFORM ESCRIBIR-REGISTRO
-               PERFORM REINICIAR
-           END-PERFORM.
-
-       OBTENER-CAMPOS.
-           MOVE SPACES TO EMPLEADOS-REGISTRO.
-           DISPLAY IDENTIFICADOR " ? ".
-           ACCEPT EMPLEADOS-ID.
-           DISPLAY NOMBRE " ? ".
-           ACCEPT EMPLEADOS-NOMBRE.
-           DISPLAY APELLIDOS " ? ".
-           ACCEPT EMPLEADOS-APELLIDOS.
-           DISPLAY EDAD " ? ".
-           ACCEPT ENTRADA.
-           IF ENTRADA IS NUMERIC
-               MOVE ENTRADA TO EMPLEADOS-EDAD
-           ELSE
-               DISPLAY "Edad no válida. Debe ser un número.".
-               PERFORM OBTENER-CAMPOS
-           END-IF.
-           DISPLAY TELEFONO " ? ".
-           ACCEPT EMPLEADOS-TELEFONO.
-           DISPLAY DIRECCION " ? ".
-           ACCEPT EMPLEADOS-DIRECCION.
-
-       ESCRIBIR-REGISTRO.
-           WRITE EMPLEADOS-REGISTRO.
-
-       REINICIAR.
-           PERFORM VALIDAR-RESPUESTA
-           IF RESPUESTA-VALIDA = "S"
-               MOVE "S" TO SI-NO
-           ELSE
-               MOVE "N" TO SI-NO
-           END-IF.
-
-       VALIDAR-RESPUESTA.
-           DISPLAY "¿Desea almacenar otro registro en la base de datos? (S/N) ".
-           ACCEPT RESPUESTA-VALIDA
-           IF RESPUESTA-VALIDA NOT = "S" AND RESPUESTA-VALIDA NOT = "N"
-               DISPLAY "Respuesta no válida. Introduzca S para sí o N para no."
-               PERFORM VALIDAR-RESPUESTA
-           END-IF.
-
-       END PROGRAM CREATE-FILES.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CREATE-FILES.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+       SELECT OPTIONAL EMPLEADOS-ARCHIVO
+           ASSIGN TO DYNAMIC EMPLEADOS-ARCHIVO-RUTA
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS EMPLEADOS-ID
+           FILE STATUS IS EMPLEADOS-ESTADO.
+
+       SELECT OPTIONAL EMPLEADOS-AUDITORIA
+           ASSIGN TO "auditoria.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT OPTIONAL EMPLEADOS-TRANSACCIONES
+           ASSIGN TO "altas.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT OPTIONAL EMPLEADOS-CHECKPOINT
+           ASSIGN TO "altas.chk"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLEADOS-ARCHIVO.
+       COPY EMPREG.
+
+       FD EMPLEADOS-AUDITORIA.
+           01 AUDITORIA-REGISTRO.
+               05 AUDITORIA-ID PIC X(6).
+               05 FILLER PIC X VALUE SPACE.
+               05 AUDITORIA-OPERACION PIC X(10).
+               05 FILLER PIC X VALUE SPACE.
+               05 AUDITORIA-FECHA PIC 9(8).
+               05 FILLER PIC X VALUE SPACE.
+               05 AUDITORIA-HORA PIC 9(8).
+
+       FD EMPLEADOS-TRANSACCIONES.
+           01 TRANSACCION-REGISTRO PIC X(200).
+
+       FD EMPLEADOS-CHECKPOINT.
+           01 CHECKPOINT-REGISTRO.
+               05 CHECKPOINT-ID PIC X(6).
+               05 FILLER PIC X VALUE SPACE.
+               05 CHECKPOINT-FECHA PIC 9(8).
+               05 FILLER PIC X VALUE SPACE.
+               05 CHECKPOINT-HORA PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       01 CHECKPOINT-ESTADO PIC X(02).
+       01 CHECKPOINT-PENDIENTE PIC X VALUE "N".
+           88 HAY-CHECKPOINT-PENDIENTE VALUE "S".
+       01 EMPLEADOS-ARCHIVO-RUTA PIC X(250).
+       01 TRANS-FIN-DE-ARCHIVO PIC X VALUE "N".
+           88 TRANS-NO-HAY-MAS-REGISTROS VALUE "S".
+       01 TRANS-EDAD-TEXTO PIC X(10).
+       01 TRANS-SALARIO-TEXTO PIC X(10).
+       01 TRANS-FECHA-ALTA-TEXTO PIC X(10).
+       01 TRANS-CONTADOR-CARGADOS PIC 9(05) VALUE 0.
+       01 TRANS-CONTADOR-RECHAZADOS PIC 9(05) VALUE 0.
+       01 EMPLEADOS-ESTADO PIC X(02).
+       01 OPERACION-ACTUAL PIC X(10).
+       01 OPCION-MENU PIC X.
+       01 SI-NO PIC X VALUE "S".
+       01 ENTRADA PIC X(10).
+       01 ENTRADA-LONGITUD PIC 9(02) VALUE 0.
+       01 ENTRADA-ES-NUMERICA PIC X VALUE "N".
+           88 ENTRADA-NUMERICA VALUE "S".
+       01 RESPUESTA-VALIDA PIC X.
+       01 ID-BUSQUEDA PIC X(6).
+       01 NUEVO-VALOR PIC X(35).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+       PROGRAM-BEGIN.
+
+           PERFORM PROCEDIMIENTO-DE-APERTURA
+           PERFORM PROCESAR-MENU UNTIL OPCION-MENU = "5"
+           PERFORM PROCEDIMIENTO-DE-CIERRE
+           DISPLAY "Proceso de creación de archivos COBOL finalizado.".
+
+       PROGRAM-DONE.
+       STOP RUN.
+
+       PROCEDIMIENTO-DE-APERTURA.
+           PERFORM RESOLVER-RUTA-ARCHIVO
+           OPEN I-O EMPLEADOS-ARCHIVO.
+           IF EMPLEADOS-ESTADO = "35"
+               OPEN OUTPUT EMPLEADOS-ARCHIVO
+               CLOSE EMPLEADOS-ARCHIVO
+               OPEN I-O EMPLEADOS-ARCHIVO
+           END-IF.
+
+       RESOLVER-RUTA-ARCHIVO.
+           MOVE SPACES TO EMPLEADOS-ARCHIVO-RUTA
+           ACCEPT EMPLEADOS-ARCHIVO-RUTA
+               FROM ENVIRONMENT "EMPLEADOS_DAT_PATH"
+           IF EMPLEADOS-ARCHIVO-RUTA = SPACES
+               MOVE "empleados.dat" TO EMPLEADOS-ARCHIVO-RUTA
+           END-IF.
+
+       PROCEDIMIENTO-DE-CIERRE.
+           CLOSE EMPLEADOS-ARCHIVO.
+
+       MOSTRAR-MENU.
+           DISPLAY "========================================".
+           DISPLAY " 1. Agregar nuevos empleados".
+           DISPLAY " 2. Modificar un empleado existente".
+           DISPLAY " 3. Eliminar un empleado existente".
+           DISPLAY " 4. Cargar empleados por lotes (archivo)".
+           DISPLAY " 5. Salir".
+           DISPLAY "========================================".
+           DISPLAY "Seleccione una opción (1-5)" " ? ".
+           ACCEPT OPCION-MENU.
+
+       PROCESAR-MENU.
+           PERFORM MOSTRAR-MENU
+           EVALUATE OPCION-MENU
+               WHEN "1"
+                   PERFORM AGREGAR-REGISTROS
+               WHEN "2"
+                   PERFORM MODIFICAR-REGISTRO
+               WHEN "3"
+                   PERFORM ELIMINAR-REGISTRO
+               WHEN "4"
+                   PERFORM CARGAR-POR-LOTES
+               WHEN "5"
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "Opción no válida."
+           END-EVALUATE.
+
+       AGREGAR-REGISTROS.
+           PERFORM VERIFICAR-CHECKPOINT
+           MOVE "S" TO SI-NO
+           PERFORM UNTIL SI-NO = "N"
+               PERFORM OBTENER-CAMPOS
+               PERFORM ESCRIBIR-REGISTRO
+               PERFORM GRABAR-CHECKPOINT
+               PERFORM REINICIAR
+           END-PERFORM
+           PERFORM BORRAR-CHECKPOINT.
+
+       VERIFICAR-CHECKPOINT.
+           MOVE "N" TO CHECKPOINT-PENDIENTE
+           OPEN INPUT EMPLEADOS-CHECKPOINT
+           READ EMPLEADOS-CHECKPOINT
+               AT END
+                   MOVE "N" TO CHECKPOINT-PENDIENTE
+               NOT AT END
+                   MOVE "S" TO CHECKPOINT-PENDIENTE
+           END-READ
+           CLOSE EMPLEADOS-CHECKPOINT
+           IF HAY-CHECKPOINT-PENDIENTE
+               DISPLAY "Aviso: la sesión anterior quedó interrumpida "
+                   "después de grabar"
+               DISPLAY "el empleado " CHECKPOINT-ID
+               DISPLAY "grabado el " CHECKPOINT-FECHA " a las "
+                   CHECKPOINT-HORA "."
+               DISPLAY "Continúe la carga a partir de ese punto."
+           END-IF.
+
+       GRABAR-CHECKPOINT.
+           MOVE EMPLEADOS-ID TO CHECKPOINT-ID
+           ACCEPT CHECKPOINT-FECHA FROM DATE YYYYMMDD
+           ACCEPT CHECKPOINT-HORA FROM TIME
+           OPEN OUTPUT EMPLEADOS-CHECKPOINT
+           WRITE CHECKPOINT-REGISTRO
+           CLOSE EMPLEADOS-CHECKPOINT.
+
+       BORRAR-CHECKPOINT.
+           OPEN OUTPUT EMPLEADOS-CHECKPOINT
+           CLOSE EMPLEADOS-CHECKPOINT.
+
+       OBTENER-CAMPOS.
+           MOVE SPACES TO EMPLEADOS-REGISTRO.
+           DISPLAY "IDENTIFICADOR" " ? ".
+           ACCEPT EMPLEADOS-ID.
+           DISPLAY "NOMBRE" " ? ".
+           ACCEPT EMPLEADOS-NOMBRE.
+           DISPLAY "APELLIDOS" " ? ".
+           ACCEPT EMPLEADOS-APELLIDOS.
+           DISPLAY "EDAD" " ? ".
+           ACCEPT ENTRADA.
+           PERFORM VALIDAR-ENTRADA-NUMERICA
+           PERFORM UNTIL ENTRADA-NUMERICA
+               DISPLAY "Edad no válida. Debe ser un número."
+               DISPLAY "EDAD" " ? "
+               ACCEPT ENTRADA
+               PERFORM VALIDAR-ENTRADA-NUMERICA
+           END-PERFORM
+           MOVE ENTRADA(1:ENTRADA-LONGITUD) TO EMPLEADOS-EDAD.
+           DISPLAY "TELEFONO" " ? ".
+           ACCEPT EMPLEADOS-TELEFONO.
+           DISPLAY "DIRECCION" " ? ".
+           ACCEPT EMPLEADOS-DIRECCION.
+           DISPLAY "SALARIO (cantidad mensual, sin decimales)" " ? ".
+           ACCEPT ENTRADA.
+           PERFORM VALIDAR-ENTRADA-NUMERICA
+           PERFORM UNTIL ENTRADA-NUMERICA
+               DISPLAY "Salario no válido. Debe ser un número."
+               DISPLAY "SALARIO (cantidad mensual, sin decimales)" " ? "
+               ACCEPT ENTRADA
+               PERFORM VALIDAR-ENTRADA-NUMERICA
+           END-PERFORM
+           MOVE ENTRADA(1:ENTRADA-LONGITUD) TO EMPLEADOS-SALARIO.
+           DISPLAY "DEPARTAMENTO" " ? ".
+           ACCEPT EMPLEADOS-DEPARTAMENTO.
+           DISPLAY "FECHA DE ALTA (AAAAMMDD)" " ? ".
+           ACCEPT ENTRADA.
+           PERFORM VALIDAR-ENTRADA-NUMERICA
+           PERFORM UNTIL ENTRADA-NUMERICA
+               DISPLAY "Fecha no válida. Debe ser AAAAMMDD."
+               DISPLAY "FECHA DE ALTA (AAAAMMDD)" " ? "
+               ACCEPT ENTRADA
+               PERFORM VALIDAR-ENTRADA-NUMERICA
+           END-PERFORM
+           MOVE ENTRADA(1:ENTRADA-LONGITUD) TO EMPLEADOS-FECHA-ALTA.
+
+       VALIDAR-ENTRADA-NUMERICA.
+           MOVE 0 TO ENTRADA-LONGITUD
+           MOVE "N" TO ENTRADA-ES-NUMERICA
+           INSPECT ENTRADA TALLYING ENTRADA-LONGITUD
+               FOR CHARACTERS BEFORE INITIAL SPACE
+           IF ENTRADA-LONGITUD > 0
+               IF ENTRADA(1:ENTRADA-LONGITUD) IS NUMERIC
+                   MOVE "S" TO ENTRADA-ES-NUMERICA
+               END-IF
+           END-IF.
+
+       ESCRIBIR-REGISTRO.
+           WRITE EMPLEADOS-REGISTRO
+               INVALID KEY
+                   DISPLAY "Ya existe un empleado con ese "
+                       "identificador. Introduzca otro."
+                   PERFORM OBTENER-CAMPOS
+                   PERFORM ESCRIBIR-REGISTRO
+               NOT INVALID KEY
+                   MOVE "ALTA" TO OPERACION-ACTUAL
+                   PERFORM REGISTRAR-AUDITORIA
+           END-WRITE.
+
+       REGISTRAR-AUDITORIA.
+           MOVE EMPLEADOS-ID TO AUDITORIA-ID
+           MOVE OPERACION-ACTUAL TO AUDITORIA-OPERACION
+           ACCEPT AUDITORIA-FECHA FROM DATE YYYYMMDD
+           ACCEPT AUDITORIA-HORA FROM TIME
+           OPEN EXTEND EMPLEADOS-AUDITORIA
+           WRITE AUDITORIA-REGISTRO
+           CLOSE EMPLEADOS-AUDITORIA.
+
+       REINICIAR.
+           PERFORM VALIDAR-RESPUESTA
+           IF RESPUESTA-VALIDA = "S"
+               MOVE "S" TO SI-NO
+           ELSE
+               MOVE "N" TO SI-NO
+           END-IF.
+
+       VALIDAR-RESPUESTA.
+           DISPLAY "¿Desea almacenar otro registro? (S/N) ".
+           ACCEPT RESPUESTA-VALIDA
+           IF RESPUESTA-VALIDA NOT = "S" AND RESPUESTA-VALIDA NOT = "N"
+               DISPLAY "Respuesta no válida. Use S o N."
+               PERFORM VALIDAR-RESPUESTA
+           END-IF.
+
+       MODIFICAR-REGISTRO.
+           DISPLAY "Identificador del empleado a modificar" " ? ".
+           ACCEPT ID-BUSQUEDA.
+           MOVE ID-BUSQUEDA TO EMPLEADOS-ID.
+           READ EMPLEADOS-ARCHIVO
+               INVALID KEY
+                   DISPLAY "No existe ningún empleado con ese "
+                       "identificador."
+               NOT INVALID KEY
+                   PERFORM CAPTURAR-CAMBIOS
+                   REWRITE EMPLEADOS-REGISTRO
+                       INVALID KEY
+                           DISPLAY "Error al actualizar el registro."
+                       NOT INVALID KEY
+                           MOVE "MODIFICAR" TO OPERACION-ACTUAL
+                           PERFORM REGISTRAR-AUDITORIA
+                           DISPLAY "Empleado actualizado correctamente."
+                   END-REWRITE
+           END-READ.
+
+       CAPTURAR-CAMBIOS.
+           DISPLAY "Nombre actual: " EMPLEADOS-NOMBRE.
+           DISPLAY "Nuevo nombre (ENTER para no cambiar)" " ? ".
+           MOVE SPACES TO NUEVO-VALOR.
+           ACCEPT NUEVO-VALOR.
+           IF NUEVO-VALOR NOT = SPACES
+               MOVE NUEVO-VALOR TO EMPLEADOS-NOMBRE
+           END-IF.
+           DISPLAY "Apellidos actuales: " EMPLEADOS-APELLIDOS.
+           DISPLAY "Nuevos apellidos (ENTER para no cambiar)" " ? ".
+           MOVE SPACES TO NUEVO-VALOR.
+           ACCEPT NUEVO-VALOR.
+           IF NUEVO-VALOR NOT = SPACES
+               MOVE NUEVO-VALOR TO EMPLEADOS-APELLIDOS
+           END-IF.
+           DISPLAY "Edad actual: " EMPLEADOS-EDAD.
+           DISPLAY "Nueva edad (ENTER para no cambiar)" " ? ".
+           MOVE SPACES TO NUEVO-VALOR.
+           ACCEPT NUEVO-VALOR.
+           IF NUEVO-VALOR NOT = SPACES
+               MOVE SPACES TO ENTRADA
+               MOVE NUEVO-VALOR TO ENTRADA
+               PERFORM VALIDAR-ENTRADA-NUMERICA
+               IF ENTRADA-NUMERICA
+                   MOVE ENTRADA(1:ENTRADA-LONGITUD) TO EMPLEADOS-EDAD
+               ELSE
+                   DISPLAY "Edad no válida, se mantiene el valor "
+                       "actual."
+               END-IF
+           END-IF.
+           DISPLAY "Teléfono actual: " EMPLEADOS-TELEFONO.
+           DISPLAY "Nuevo teléfono (ENTER para no cambiar)" " ? ".
+           MOVE SPACES TO NUEVO-VALOR.
+           ACCEPT NUEVO-VALOR.
+           IF NUEVO-VALOR NOT = SPACES
+               MOVE NUEVO-VALOR TO EMPLEADOS-TELEFONO
+           END-IF.
+           DISPLAY "Dirección actual: " EMPLEADOS-DIRECCION.
+           DISPLAY "Nueva dirección (ENTER para no cambiar)" " ? ".
+           MOVE SPACES TO NUEVO-VALOR.
+           ACCEPT NUEVO-VALOR.
+           IF NUEVO-VALOR NOT = SPACES
+               MOVE NUEVO-VALOR TO EMPLEADOS-DIRECCION
+           END-IF.
+           DISPLAY "Salario actual: " EMPLEADOS-SALARIO.
+           DISPLAY "Nuevo salario (ENTER para no cambiar)" " ? ".
+           MOVE SPACES TO NUEVO-VALOR.
+           ACCEPT NUEVO-VALOR.
+           IF NUEVO-VALOR NOT = SPACES
+               MOVE SPACES TO ENTRADA
+               MOVE NUEVO-VALOR TO ENTRADA
+               PERFORM VALIDAR-ENTRADA-NUMERICA
+               IF ENTRADA-NUMERICA
+                   MOVE ENTRADA(1:ENTRADA-LONGITUD) TO EMPLEADOS-SALARIO
+               ELSE
+                   DISPLAY "Salario no válido, se mantiene el valor "
+                       "actual."
+               END-IF
+           END-IF.
+           DISPLAY "Departamento actual: " EMPLEADOS-DEPARTAMENTO.
+           DISPLAY "Nuevo departamento (ENTER para no cambiar)" " ? ".
+           MOVE SPACES TO NUEVO-VALOR.
+           ACCEPT NUEVO-VALOR.
+           IF NUEVO-VALOR NOT = SPACES
+               MOVE NUEVO-VALOR TO EMPLEADOS-DEPARTAMENTO
+           END-IF.
+           DISPLAY "Fecha de alta actual: " EMPLEADOS-FECHA-ALTA.
+           DISPLAY "Nueva fecha de alta AAAAMMDD"
+               " (ENTER para no cambiar)" " ? ".
+           MOVE SPACES TO NUEVO-VALOR.
+           ACCEPT NUEVO-VALOR.
+           IF NUEVO-VALOR NOT = SPACES
+               MOVE SPACES TO ENTRADA
+               MOVE NUEVO-VALOR TO ENTRADA
+               PERFORM VALIDAR-ENTRADA-NUMERICA
+               IF ENTRADA-NUMERICA
+                   MOVE ENTRADA(1:ENTRADA-LONGITUD)
+                       TO EMPLEADOS-FECHA-ALTA
+               ELSE
+                   DISPLAY "Fecha no válida, se mantiene el valor "
+                       "actual."
+               END-IF
+           END-IF.
+
+       ELIMINAR-REGISTRO.
+           DISPLAY "Identificador del empleado a eliminar" " ? ".
+           ACCEPT ID-BUSQUEDA.
+           MOVE ID-BUSQUEDA TO EMPLEADOS-ID.
+           READ EMPLEADOS-ARCHIVO
+               INVALID KEY
+                   DISPLAY "No existe ningún empleado con ese "
+                       "identificador."
+               NOT INVALID KEY
+                   DELETE EMPLEADOS-ARCHIVO
+                       INVALID KEY
+                           DISPLAY "Error al eliminar el registro."
+                       NOT INVALID KEY
+                           MOVE "BAJA" TO OPERACION-ACTUAL
+                           PERFORM REGISTRAR-AUDITORIA
+                           DISPLAY "Empleado eliminado correctamente."
+                   END-DELETE
+           END-READ.
+
+       CARGAR-POR-LOTES.
+           MOVE 0 TO TRANS-CONTADOR-CARGADOS
+           MOVE 0 TO TRANS-CONTADOR-RECHAZADOS
+           MOVE "N" TO TRANS-FIN-DE-ARCHIVO
+           OPEN INPUT EMPLEADOS-TRANSACCIONES
+           PERFORM LEER-TRANSACCION
+           PERFORM PROCESAR-TRANSACCIONES
+               UNTIL TRANS-NO-HAY-MAS-REGISTROS
+           CLOSE EMPLEADOS-TRANSACCIONES
+           DISPLAY "Carga por lotes finalizada. Cargados: "
+               TRANS-CONTADOR-CARGADOS " Rechazados: "
+               TRANS-CONTADOR-RECHAZADOS.
+
+       LEER-TRANSACCION.
+           READ EMPLEADOS-TRANSACCIONES
+               AT END MOVE "S" TO TRANS-FIN-DE-ARCHIVO
+           END-READ.
+
+       PROCESAR-TRANSACCIONES.
+           PERFORM PROCESAR-UNA-TRANSACCION
+           PERFORM LEER-TRANSACCION.
+
+       PROCESAR-UNA-TRANSACCION.
+           MOVE SPACES TO EMPLEADOS-REGISTRO
+           MOVE SPACES TO TRANS-EDAD-TEXTO
+           MOVE SPACES TO TRANS-SALARIO-TEXTO
+           MOVE SPACES TO TRANS-FECHA-ALTA-TEXTO
+           UNSTRING TRANSACCION-REGISTRO DELIMITED BY ","
+               INTO EMPLEADOS-ID EMPLEADOS-NOMBRE
+                   EMPLEADOS-APELLIDOS TRANS-EDAD-TEXTO
+                   EMPLEADOS-TELEFONO EMPLEADOS-DIRECCION
+                   TRANS-SALARIO-TEXTO EMPLEADOS-DEPARTAMENTO
+                   TRANS-FECHA-ALTA-TEXTO
+           END-UNSTRING
+           MOVE TRANS-EDAD-TEXTO TO ENTRADA
+           PERFORM VALIDAR-ENTRADA-NUMERICA
+           IF ENTRADA-NUMERICA
+               MOVE ENTRADA(1:ENTRADA-LONGITUD) TO EMPLEADOS-EDAD
+               MOVE TRANS-SALARIO-TEXTO TO ENTRADA
+               PERFORM VALIDAR-ENTRADA-NUMERICA
+               IF ENTRADA-NUMERICA
+                   MOVE ENTRADA(1:ENTRADA-LONGITUD)
+                       TO EMPLEADOS-SALARIO
+                   MOVE TRANS-FECHA-ALTA-TEXTO TO ENTRADA
+                   PERFORM VALIDAR-ENTRADA-NUMERICA
+                   IF ENTRADA-NUMERICA
+                       MOVE ENTRADA(1:ENTRADA-LONGITUD)
+                           TO EMPLEADOS-FECHA-ALTA
+                       PERFORM ESCRIBIR-REGISTRO-LOTE
+                   ELSE
+                       DISPLAY "Registro rechazado (fecha de alta no "
+                           "válida): " TRANSACCION-REGISTRO
+                       ADD 1 TO TRANS-CONTADOR-RECHAZADOS
+                   END-IF
+               ELSE
+                   DISPLAY "Registro rechazado (salario no válido): "
+                       TRANSACCION-REGISTRO
+                   ADD 1 TO TRANS-CONTADOR-RECHAZADOS
+               END-IF
+           ELSE
+               DISPLAY "Registro rechazado (edad no válida): "
+                   TRANSACCION-REGISTRO
+               ADD 1 TO TRANS-CONTADOR-RECHAZADOS
+           END-IF.
+
+       ESCRIBIR-REGISTRO-LOTE.
+           WRITE EMPLEADOS-REGISTRO
+               INVALID KEY
+                   DISPLAY "Registro rechazado (identificador "
+                       "duplicado): " TRANSACCION-REGISTRO
+                   ADD 1 TO TRANS-CONTADOR-RECHAZADOS
+               NOT INVALID KEY
+                   MOVE "ALTA" TO OPERACION-ACTUAL
+                   PERFORM REGISTRAR-AUDITORIA
+                   ADD 1 TO TRANS-CONTADOR-CARGADOS
+           END-WRITE.
+
+       END PROGRAM CREATE-FILES.
