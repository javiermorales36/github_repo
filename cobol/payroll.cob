@@ -0,0 +1,91 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NOMINA-MENSUAL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+       SELECT OPTIONAL EMPLEADOS-ARCHIVO
+           ASSIGN TO DYNAMIC EMPLEADOS-ARCHIVO-RUTA
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS EMPLEADOS-ID
+           FILE STATUS IS EMPLEADOS-ESTADO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLEADOS-ARCHIVO.
+       COPY EMPREG.
+
+       WORKING-STORAGE SECTION.
+       01 EMPLEADOS-ARCHIVO-RUTA PIC X(250).
+       01 EMPLEADOS-ESTADO PIC X(02).
+       01 FIN-DE-ARCHIVO PIC X VALUE "N".
+           88 NO-HAY-MAS-REGISTROS VALUE "S".
+       01 SALARIO-BRUTO PIC 9(7)V99.
+       01 DEDUCCION-FIJA PIC 9(5)V99 VALUE 150.00.
+       01 SALARIO-NETO PIC 9(7)V99.
+       01 CONTADOR-EMPLEADOS PIC 9(5) VALUE 0.
+       01 TOTAL-BRUTO PIC 9(9)V99 VALUE 0.
+       01 TOTAL-DEDUCCIONES PIC 9(9)V99 VALUE 0.
+       01 TOTAL-NETO PIC 9(9)V99 VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+       PROGRAM-BEGIN.
+
+           PERFORM PROCEDIMIENTO-DE-APERTURA
+           PERFORM PROCESAR-NOMINA UNTIL NO-HAY-MAS-REGISTROS
+           PERFORM MOSTRAR-TOTALES
+           PERFORM PROCEDIMIENTO-DE-CIERRE
+           DISPLAY "Proceso de nómina mensual finalizado.".
+
+       PROGRAM-DONE.
+       STOP RUN.
+
+       PROCEDIMIENTO-DE-APERTURA.
+           PERFORM RESOLVER-RUTA-ARCHIVO
+           OPEN INPUT EMPLEADOS-ARCHIVO
+           PERFORM LEER-REGISTRO.
+
+       RESOLVER-RUTA-ARCHIVO.
+           MOVE SPACES TO EMPLEADOS-ARCHIVO-RUTA
+           ACCEPT EMPLEADOS-ARCHIVO-RUTA
+               FROM ENVIRONMENT "EMPLEADOS_DAT_PATH"
+           IF EMPLEADOS-ARCHIVO-RUTA = SPACES
+               MOVE "empleados.dat" TO EMPLEADOS-ARCHIVO-RUTA
+           END-IF.
+
+       PROCEDIMIENTO-DE-CIERRE.
+           CLOSE EMPLEADOS-ARCHIVO.
+
+       LEER-REGISTRO.
+           READ EMPLEADOS-ARCHIVO
+               AT END MOVE "S" TO FIN-DE-ARCHIVO
+           END-READ.
+
+       PROCESAR-NOMINA.
+           PERFORM CALCULAR-NOMINA-EMPLEADO
+           PERFORM LEER-REGISTRO.
+
+       CALCULAR-NOMINA-EMPLEADO.
+           MOVE EMPLEADOS-SALARIO TO SALARIO-BRUTO
+           SUBTRACT DEDUCCION-FIJA FROM SALARIO-BRUTO
+               GIVING SALARIO-NETO
+           ADD 1 TO CONTADOR-EMPLEADOS
+           ADD SALARIO-BRUTO TO TOTAL-BRUTO
+           ADD DEDUCCION-FIJA TO TOTAL-DEDUCCIONES
+           ADD SALARIO-NETO TO TOTAL-NETO
+           DISPLAY EMPLEADOS-ID " " EMPLEADOS-NOMBRE " "
+               EMPLEADOS-APELLIDOS
+           DISPLAY "  Salario bruto : " SALARIO-BRUTO
+           DISPLAY "  Deducción     : " DEDUCCION-FIJA
+           DISPLAY "  Salario neto  : " SALARIO-NETO.
+
+       MOSTRAR-TOTALES.
+           DISPLAY "-------------------------------------------".
+           DISPLAY "Empleados procesados : " CONTADOR-EMPLEADOS.
+           DISPLAY "Total bruto          : " TOTAL-BRUTO.
+           DISPLAY "Total deducciones    : " TOTAL-DEDUCCIONES.
+           DISPLAY "Total neto           : " TOTAL-NETO.
+
+       END PROGRAM NOMINA-MENSUAL.
