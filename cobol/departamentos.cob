@@ -0,0 +1,108 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INFORME-DEPARTAMENTOS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+       SELECT OPTIONAL EMPLEADOS-ARCHIVO
+           ASSIGN TO DYNAMIC EMPLEADOS-ARCHIVO-RUTA
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS EMPLEADOS-ID
+           FILE STATUS IS EMPLEADOS-ESTADO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLEADOS-ARCHIVO.
+       COPY EMPREG.
+
+       WORKING-STORAGE SECTION.
+       01 EMPLEADOS-ARCHIVO-RUTA PIC X(250).
+       01 EMPLEADOS-ESTADO PIC X(02).
+       01 FIN-DE-ARCHIVO PIC X VALUE "N".
+           88 NO-HAY-MAS-REGISTROS VALUE "S".
+       01 CONTADOR-EMPLEADOS PIC 9(05) VALUE 0.
+       01 INDICE-DEPARTAMENTO PIC 9(03) VALUE 0.
+       01 TOTAL-DEPARTAMENTOS PIC 9(03) VALUE 0.
+       01 DEPARTAMENTO-ENCONTRADO PIC X VALUE "N".
+           88 DEPARTAMENTO-YA-EXISTE VALUE "S".
+       01 TABLA-DEPARTAMENTOS.
+           05 DEPARTAMENTO-ENTRADA OCCURS 100 TIMES
+                   INDEXED BY IDX-DEPARTAMENTO.
+               10 DEPARTAMENTO-NOMBRE PIC X(15).
+               10 DEPARTAMENTO-CONTADOR PIC 9(05) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+       PROGRAM-BEGIN.
+
+           PERFORM PROCEDIMIENTO-DE-APERTURA
+           DISPLAY "INFORME DE PLANTILLA POR DEPARTAMENTO".
+           DISPLAY "============================================".
+           PERFORM CONTAR-REGISTROS UNTIL NO-HAY-MAS-REGISTROS
+           PERFORM MOSTRAR-RESUMEN
+           PERFORM PROCEDIMIENTO-DE-CIERRE.
+
+       PROGRAM-DONE.
+       STOP RUN.
+
+       PROCEDIMIENTO-DE-APERTURA.
+           PERFORM RESOLVER-RUTA-ARCHIVO
+           OPEN INPUT EMPLEADOS-ARCHIVO
+           PERFORM LEER-REGISTRO.
+
+       RESOLVER-RUTA-ARCHIVO.
+           MOVE SPACES TO EMPLEADOS-ARCHIVO-RUTA
+           ACCEPT EMPLEADOS-ARCHIVO-RUTA
+               FROM ENVIRONMENT "EMPLEADOS_DAT_PATH"
+           IF EMPLEADOS-ARCHIVO-RUTA = SPACES
+               MOVE "empleados.dat" TO EMPLEADOS-ARCHIVO-RUTA
+           END-IF.
+
+       PROCEDIMIENTO-DE-CIERRE.
+           CLOSE EMPLEADOS-ARCHIVO.
+
+       LEER-REGISTRO.
+           READ EMPLEADOS-ARCHIVO
+               AT END MOVE "S" TO FIN-DE-ARCHIVO
+           END-READ.
+
+       CONTAR-REGISTROS.
+           ADD 1 TO CONTADOR-EMPLEADOS
+           PERFORM ACUMULAR-DEPARTAMENTO
+           PERFORM LEER-REGISTRO.
+
+       ACUMULAR-DEPARTAMENTO.
+           MOVE "N" TO DEPARTAMENTO-ENCONTRADO
+           SET IDX-DEPARTAMENTO TO 1
+           PERFORM BUSCAR-DEPARTAMENTO
+               VARYING IDX-DEPARTAMENTO FROM 1 BY 1
+               UNTIL IDX-DEPARTAMENTO > TOTAL-DEPARTAMENTOS
+           IF NOT DEPARTAMENTO-YA-EXISTE
+               ADD 1 TO TOTAL-DEPARTAMENTOS
+               SET IDX-DEPARTAMENTO TO TOTAL-DEPARTAMENTOS
+               MOVE EMPLEADOS-DEPARTAMENTO
+                   TO DEPARTAMENTO-NOMBRE (IDX-DEPARTAMENTO)
+               MOVE 1 TO DEPARTAMENTO-CONTADOR (IDX-DEPARTAMENTO)
+           END-IF.
+
+       BUSCAR-DEPARTAMENTO.
+           IF DEPARTAMENTO-NOMBRE (IDX-DEPARTAMENTO) =
+                   EMPLEADOS-DEPARTAMENTO
+               ADD 1 TO DEPARTAMENTO-CONTADOR (IDX-DEPARTAMENTO)
+               MOVE "S" TO DEPARTAMENTO-ENCONTRADO
+           END-IF.
+
+       MOSTRAR-RESUMEN.
+           DISPLAY "============================================".
+           PERFORM MOSTRAR-DEPARTAMENTO
+               VARYING INDICE-DEPARTAMENTO FROM 1 BY 1
+               UNTIL INDICE-DEPARTAMENTO > TOTAL-DEPARTAMENTOS
+           DISPLAY "--------------------------------------------".
+           DISPLAY "Total de empleados       : " CONTADOR-EMPLEADOS.
+
+       MOSTRAR-DEPARTAMENTO.
+           DISPLAY DEPARTAMENTO-NOMBRE (INDICE-DEPARTAMENTO) ": "
+               DEPARTAMENTO-CONTADOR (INDICE-DEPARTAMENTO).
+
+       END PROGRAM INFORME-DEPARTAMENTOS.
