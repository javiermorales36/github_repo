@@ -0,0 +1,99 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INFORME-EXCEPCIONES.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+       SELECT OPTIONAL EMPLEADOS-ARCHIVO
+           ASSIGN TO DYNAMIC EMPLEADOS-ARCHIVO-RUTA
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS EMPLEADOS-ID
+           FILE STATUS IS EMPLEADOS-ESTADO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLEADOS-ARCHIVO.
+       COPY EMPREG.
+
+       WORKING-STORAGE SECTION.
+       01 EMPLEADOS-ARCHIVO-RUTA PIC X(250).
+       01 EMPLEADOS-ESTADO PIC X(02).
+       01 FIN-DE-ARCHIVO PIC X VALUE "N".
+           88 NO-HAY-MAS-REGISTROS VALUE "S".
+       01 HAY-EXCEPCION PIC X VALUE "N".
+           88 REGISTRO-CON-EXCEPCION VALUE "S".
+       01 EDAD-MINIMA PIC 99 VALUE 16.
+       01 EDAD-MAXIMA PIC 99 VALUE 99.
+       01 CONTADOR-EXAMINADOS PIC 9(05) VALUE 0.
+       01 CONTADOR-EXCEPCIONES PIC 9(05) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+       PROGRAM-BEGIN.
+
+           PERFORM PROCEDIMIENTO-DE-APERTURA
+           DISPLAY "INFORME DE EXCEPCIONES DE CALIDAD DE DATOS".
+           DISPLAY "============================================".
+           PERFORM EXAMINAR-REGISTROS UNTIL NO-HAY-MAS-REGISTROS
+           PERFORM MOSTRAR-RESUMEN
+           PERFORM PROCEDIMIENTO-DE-CIERRE.
+
+       PROGRAM-DONE.
+       STOP RUN.
+
+       PROCEDIMIENTO-DE-APERTURA.
+           PERFORM RESOLVER-RUTA-ARCHIVO
+           OPEN INPUT EMPLEADOS-ARCHIVO
+           PERFORM LEER-REGISTRO.
+
+       RESOLVER-RUTA-ARCHIVO.
+           MOVE SPACES TO EMPLEADOS-ARCHIVO-RUTA
+           ACCEPT EMPLEADOS-ARCHIVO-RUTA
+               FROM ENVIRONMENT "EMPLEADOS_DAT_PATH"
+           IF EMPLEADOS-ARCHIVO-RUTA = SPACES
+               MOVE "empleados.dat" TO EMPLEADOS-ARCHIVO-RUTA
+           END-IF.
+
+       PROCEDIMIENTO-DE-CIERRE.
+           CLOSE EMPLEADOS-ARCHIVO.
+
+       LEER-REGISTRO.
+           READ EMPLEADOS-ARCHIVO
+               AT END MOVE "S" TO FIN-DE-ARCHIVO
+           END-READ.
+
+       EXAMINAR-REGISTROS.
+           PERFORM VALIDAR-REGISTRO
+           PERFORM LEER-REGISTRO.
+
+       VALIDAR-REGISTRO.
+           ADD 1 TO CONTADOR-EXAMINADOS
+           MOVE "N" TO HAY-EXCEPCION
+           IF EMPLEADOS-NOMBRE = SPACES
+               DISPLAY EMPLEADOS-ID ": nombre en blanco"
+               MOVE "S" TO HAY-EXCEPCION
+           END-IF
+           IF EMPLEADOS-APELLIDOS = SPACES
+               DISPLAY EMPLEADOS-ID ": apellidos en blanco"
+               MOVE "S" TO HAY-EXCEPCION
+           END-IF
+           IF EMPLEADOS-TELEFONO NOT NUMERIC
+               DISPLAY EMPLEADOS-ID ": teléfono con formato no válido"
+               MOVE "S" TO HAY-EXCEPCION
+           END-IF
+           IF EMPLEADOS-EDAD < EDAD-MINIMA OR
+                   EMPLEADOS-EDAD > EDAD-MAXIMA
+               DISPLAY EMPLEADOS-ID ": edad fuera de rango"
+               MOVE "S" TO HAY-EXCEPCION
+           END-IF
+           IF REGISTRO-CON-EXCEPCION
+               ADD 1 TO CONTADOR-EXCEPCIONES
+           END-IF.
+
+       MOSTRAR-RESUMEN.
+           DISPLAY "============================================".
+           DISPLAY "Registros examinados     : " CONTADOR-EXAMINADOS.
+           DISPLAY "Registros con excepciones: " CONTADOR-EXCEPCIONES.
+
+       END PROGRAM INFORME-EXCEPCIONES.
